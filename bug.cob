@@ -1,14 +1,662 @@
-01  WS-AREA. 
-    05  WS-DATE PIC 9(6). 
-    05  WS-TIME PIC 9(6). 
-
-PROCEDURE DIVISION. 
-    DISPLAY "Enter date (YYYYMMDD): ". 
-    ACCEPT WS-DATE. 
-    DISPLAY "Enter time (HHMMSS): ". 
-    ACCEPT WS-TIME. 
-
-    IF WS-DATE < 20231026 THEN 
-       DISPLAY "Date is before 20231026" 
-    END-IF. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUTOFF-FILE ASSIGN TO "CUTOFF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUTOFF-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT TIMEZONE-FILE ASSIGN TO "TIMEZONE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TZ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUTOFF-FILE.
+       01  CUTOFF-RECORD.
+           05  CUTOFF-NAME PIC X(10).
+           05  CUTOFF-TS PIC 9(14).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-DATE PIC 9(8).
+           05  TR-TIME PIC 9(6).
+           05  TR-DC-CODE PIC X(4).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(150).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-COUNT PIC 9(6).
+           05  CHECKPOINT-TOTAL-RECORDS PIC 9(6).
+           05  CHECKPOINT-REJECTED PIC 9(6).
+           05  CHECKPOINT-SUM-ENTRY OCCURS 10 TIMES.
+               10  CHECKPOINT-SUM-BEFORE PIC 9(6).
+               10  CHECKPOINT-SUM-ON PIC 9(6).
+               10  CHECKPOINT-SUM-AFTER PIC 9(6).
+
+       FD  TIMEZONE-FILE.
+       01  TIMEZONE-RECORD.
+           05  TZ-DC-CODE PIC X(4).
+           05  TZ-OFFSET-MIN PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-DATE PIC 9(8).
+           05  WS-DATE-FIELDS REDEFINES WS-DATE.
+               10  WS-V-CCYY PIC 9(4).
+               10  WS-V-MM PIC 9(2).
+               10  WS-V-DD PIC 9(2).
+           05  WS-TIME PIC 9(6).
+           05  WS-TIME-FIELDS REDEFINES WS-TIME.
+               10  WS-V-HH PIC 9(2).
+               10  WS-V-MIN PIC 9(2).
+               10  WS-V-SS PIC 9(2).
+           05  WS-DC-CODE PIC X(4).
+
+       01  WS-DIM-VALUES.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 28.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DIM-VALUES.
+           05  WS-DIM PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-MAX-DAY PIC 9(2).
+
+       01  WS-LEAP-CALC.
+           05  WS-LEAP-QUOT PIC 9(6).
+           05  WS-REM-4 PIC 9(4).
+           05  WS-REM-100 PIC 9(4).
+           05  WS-REM-400 PIC 9(4).
+
+       01  WS-VALID-FLAG PIC X VALUE "Y".
+           88  WS-VALID-INPUT VALUE "Y".
+           88  WS-INVALID-INPUT VALUE "N".
+
+       01  WS-LEAP-FLAG PIC X VALUE "N".
+           88  WS-LEAP-YEAR VALUE "Y".
+
+       01  WS-ERROR-MSG PIC X(40).
+
+       01  WS-CUTOFF-COUNT PIC 9(2) VALUE 0.
+       01  WS-CUTOFF-TABLE.
+           05  WS-CUTOFF-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-CUTOFF-COUNT
+                   INDEXED BY CO-IDX.
+               10  WS-CO-NAME PIC X(10).
+               10  WS-CO-TIMESTAMP PIC 9(14).
+
+       01  WS-TZ-COUNT PIC 9(2) VALUE 0.
+       01  WS-TZ-TABLE.
+           05  WS-TZ-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-TZ-COUNT
+                   INDEXED BY TZ-IDX.
+               10  WS-TZ-CODE PIC X(4).
+               10  WS-TZ-OFFSET PIC S9(4).
+
+       01  WS-TZ-OFFSET-MIN PIC S9(4) VALUE 0.
+       01  WS-MINUTES-TOTAL PIC S9(7).
+       01  WS-DAY-DELTA PIC S9(4).
+       01  WS-NEW-MINUTES PIC S9(7).
+       01  WS-JULIAN-DATE PIC S9(7).
+
+       01  WS-TZ-FOUND-FLAG PIC X VALUE "N".
+           88  WS-TZ-FOUND VALUE "Y".
+
+       01  WS-BIZ-AREA.
+           05  WS-BIZ-DATE PIC 9(8).
+           05  WS-BIZ-DATE-FIELDS REDEFINES WS-BIZ-DATE.
+               10  WS-BIZ-CCYY PIC 9(4).
+               10  WS-BIZ-MM PIC 9(2).
+               10  WS-BIZ-DD PIC 9(2).
+           05  WS-BIZ-TIME PIC 9(6).
+           05  WS-BIZ-TIME-FIELDS REDEFINES WS-BIZ-TIME.
+               10  WS-BIZ-HH PIC 9(2).
+               10  WS-BIZ-MIN PIC 9(2).
+               10  WS-BIZ-SS PIC 9(2).
+       01  WS-BIZ-TIMESTAMP-FIELDS.
+           05  WS-BIZ-TS-DATE PIC 9(8).
+           05  WS-BIZ-TS-TIME PIC 9(6).
+       01  WS-BIZ-TIMESTAMP REDEFINES WS-BIZ-TIMESTAMP-FIELDS PIC 9(14).
+
+       01  WS-AUDIT-CUTOFF-NAME PIC X(10).
+       01  WS-AUDIT-CUTOFF-TS PIC 9(14).
+
+       01  WS-SUMMARY-COUNTS.
+           05  WS-SUM-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WS-CUTOFF-COUNT.
+               10  WS-SUM-BEFORE PIC 9(6) VALUE 0.
+               10  WS-SUM-ON PIC 9(6) VALUE 0.
+               10  WS-SUM-AFTER PIC 9(6) VALUE 0.
+
+       01  WS-TOTAL-RECORDS PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+
+       01  WS-BEFORE-FLAG PIC X VALUE "N".
+           88  WS-ANY-BEFORE-CUTOFF VALUE "Y".
+
+       01  WS-SUMMARY-LINE PIC X(80).
+
+       01  WS-RESULT-TEXT PIC X(9).
+
+       01  WS-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE VALUE "I".
+           88  WS-BATCH-MODE VALUE "B".
+
+       01  WS-FLAGS.
+           05  WS-CUTOFF-EOF PIC X VALUE "N".
+               88  WS-CUTOFF-AT-END VALUE "Y".
+           05  WS-TRANS-EOF PIC X VALUE "N".
+               88  WS-TRANS-AT-END VALUE "Y".
+           05  WS-TZ-EOF PIC X VALUE "N".
+               88  WS-TZ-AT-END VALUE "Y".
+           05  WS-TRANS-OPEN-FLAG PIC X VALUE "N".
+               88  WS-TRANS-OPEN VALUE "Y".
+
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-RESULT-STATUS PIC XX.
+       01  WS-CHECKPT-STATUS PIC XX.
+       01  WS-TZ-FILE-STATUS PIC XX.
+       01  WS-CUTOFF-STATUS PIC XX.
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-SUMMARY-STATUS PIC XX.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01  WS-CHECKPOINT-TOTAL PIC 9(6) VALUE 0.
+       01  WS-SKIP-COUNT PIC 9(6) VALUE 0.
+
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-RUN-TIME-FIELDS REDEFINES WS-RUN-TIME.
+           05  WS-RUN-HH PIC 9(2).
+           05  WS-RUN-MIN PIC 9(2).
+           05  WS-RUN-SS PIC 9(2).
+           05  WS-RUN-HSEC PIC 9(2).
+
+       01  WS-RUN-TIME-HHMMSS-FIELDS.
+           05  WS-RUN-HHMMSS-HH PIC 9(2).
+           05  WS-RUN-HHMMSS-MIN PIC 9(2).
+           05  WS-RUN-HHMMSS-SS PIC 9(2).
+       01  WS-RUN-TIME-HHMMSS REDEFINES WS-RUN-TIME-HHMMSS-FIELDS
+               PIC 9(6).
+
+       01  WS-RESULT-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-HH TO WS-RUN-HHMMSS-HH.
+           MOVE WS-RUN-MIN TO WS-RUN-HHMMSS-MIN.
+           MOVE WS-RUN-SS TO WS-RUN-HHMMSS-SS.
+
+           PERFORM 1000-READ-CUTOFF.
+           PERFORM 1100-OPEN-AUDIT-FILE.
+           PERFORM 1200-READ-TIMEZONES.
+
+           DISPLAY "Enter mode (I=Interactive, B=Batch): ".
+           ACCEPT WS-MODE.
+
+           IF WS-BATCH-MODE
+              PERFORM 3000-BATCH-PROCESS
+           ELSE
+              PERFORM 2000-INTERACTIVE-PROCESS
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+           EVALUATE TRUE
+              WHEN WS-REJECTED-COUNT > 0
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-ANY-BEFORE-CUTOFF
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       1000-READ-CUTOFF.
+           MOVE 0 TO WS-CUTOFF-COUNT.
+           SET WS-CUTOFF-EOF TO "N".
+
+           OPEN INPUT CUTOFF-FILE.
+           IF WS-CUTOFF-STATUS = "00"
+              PERFORM UNTIL WS-CUTOFF-AT-END
+                 READ CUTOFF-FILE
+                     AT END SET WS-CUTOFF-AT-END TO TRUE
+                     NOT AT END
+                         IF WS-CUTOFF-COUNT < 10
+                            ADD 1 TO WS-CUTOFF-COUNT
+                            MOVE CUTOFF-NAME TO
+                                 WS-CO-NAME(WS-CUTOFF-COUNT)
+                            MOVE CUTOFF-TS TO
+                                 WS-CO-TIMESTAMP(WS-CUTOFF-COUNT)
+                         ELSE
+                            DISPLAY "Warning: CUTOFF.DAT has more than "
+                                "10 entries, ignoring " CUTOFF-NAME
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CUTOFF-FILE
+           END-IF.
+
+           IF WS-CUTOFF-COUNT = 0
+              DISPLAY
+                 "Warning: CUTOFF.DAT not found or empty, using default"
+              MOVE 1 TO WS-CUTOFF-COUNT
+              MOVE "DEFAULT" TO WS-CO-NAME(1)
+              MOVE 20231026000000 TO WS-CO-TIMESTAMP(1)
+           END-IF.
+
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1200-READ-TIMEZONES.
+           MOVE 0 TO WS-TZ-COUNT.
+           SET WS-TZ-EOF TO "N".
+
+           OPEN INPUT TIMEZONE-FILE.
+           IF WS-TZ-FILE-STATUS = "00"
+              PERFORM UNTIL WS-TZ-AT-END
+                 READ TIMEZONE-FILE
+                     AT END SET WS-TZ-AT-END TO TRUE
+                     NOT AT END
+                         IF WS-TZ-COUNT < 10
+                            ADD 1 TO WS-TZ-COUNT
+                            MOVE TZ-DC-CODE TO WS-TZ-CODE(WS-TZ-COUNT)
+                            MOVE TZ-OFFSET-MIN TO
+                                 WS-TZ-OFFSET(WS-TZ-COUNT)
+                         ELSE
+                            DISPLAY "Warning: TIMEZONE.DAT has more "
+                                "than 10 entries, ignoring "
+                                TZ-DC-CODE
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TIMEZONE-FILE
+           END-IF.
+
+       2000-INTERACTIVE-PROCESS.
+           PERFORM WITH TEST AFTER UNTIL WS-VALID-INPUT
+              DISPLAY "Enter date (CCYYMMDD): "
+              ACCEPT WS-DATE
+              DISPLAY "Enter time (HHMMSS): "
+              ACCEPT WS-TIME
+              DISPLAY "Enter data center code (blank = business TZ): "
+              ACCEPT WS-DC-CODE
+
+              PERFORM 2050-VALIDATE-INPUT
+
+              IF WS-INVALID-INPUT
+                 DISPLAY "Invalid input: " WS-ERROR-MSG
+                 DISPLAY "Please re-enter the date and time."
+              END-IF
+           END-PERFORM.
+
+           PERFORM 2140-LOOKUP-TZ-OFFSET.
+           PERFORM 2150-NORMALIZE-TIMEZONE.
+
+           PERFORM VARYING CO-IDX FROM 1 BY 1
+                   UNTIL CO-IDX > WS-CUTOFF-COUNT
+              PERFORM 2250-COMPARE-ONE-CUTOFF
+              DISPLAY "Cutoff " WS-CO-NAME(CO-IDX) ": "
+                  WS-RESULT-TEXT " " WS-CO-TIMESTAMP(CO-IDX)
+              MOVE WS-CO-NAME(CO-IDX) TO WS-AUDIT-CUTOFF-NAME
+              MOVE WS-CO-TIMESTAMP(CO-IDX) TO WS-AUDIT-CUTOFF-TS
+              PERFORM 4000-WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+       2050-VALIDATE-INPUT.
+           SET WS-VALID-INPUT TO TRUE.
+           MOVE SPACES TO WS-ERROR-MSG.
+
+           IF WS-V-MM < 1 OR WS-V-MM > 12
+              SET WS-INVALID-INPUT TO TRUE
+              MOVE "Invalid month - must be 01-12" TO WS-ERROR-MSG
+           END-IF.
+
+           IF WS-VALID-INPUT
+              PERFORM 2060-CALC-LEAP-YEAR
+              MOVE WS-DIM(WS-V-MM) TO WS-MAX-DAY
+              IF WS-V-MM = 2 AND WS-LEAP-YEAR
+                 ADD 1 TO WS-MAX-DAY
+              END-IF
+              IF WS-V-DD < 1 OR WS-V-DD > WS-MAX-DAY
+                 SET WS-INVALID-INPUT TO TRUE
+                 MOVE "Invalid day for the given month" TO WS-ERROR-MSG
+              END-IF
+           END-IF.
+
+           IF WS-VALID-INPUT AND WS-V-HH > 23
+              SET WS-INVALID-INPUT TO TRUE
+              MOVE "Invalid hour - must be 00-23" TO WS-ERROR-MSG
+           END-IF.
+
+           IF WS-VALID-INPUT AND WS-V-MIN > 59
+              SET WS-INVALID-INPUT TO TRUE
+              MOVE "Invalid minute - must be 00-59" TO WS-ERROR-MSG
+           END-IF.
+
+           IF WS-VALID-INPUT AND WS-V-SS > 59
+              SET WS-INVALID-INPUT TO TRUE
+              MOVE "Invalid second - must be 00-59" TO WS-ERROR-MSG
+           END-IF.
+
+       2060-CALC-LEAP-YEAR.
+           SET WS-LEAP-FLAG TO "N".
+           DIVIDE WS-V-CCYY BY 4 GIVING WS-LEAP-QUOT
+               REMAINDER WS-REM-4.
+           DIVIDE WS-V-CCYY BY 100 GIVING WS-LEAP-QUOT
+               REMAINDER WS-REM-100.
+           DIVIDE WS-V-CCYY BY 400 GIVING WS-LEAP-QUOT
+               REMAINDER WS-REM-400.
+           IF WS-REM-4 = 0 AND (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+              SET WS-LEAP-YEAR TO TRUE
+           END-IF.
+
+       2140-LOOKUP-TZ-OFFSET.
+           MOVE 0 TO WS-TZ-OFFSET-MIN.
+           MOVE "N" TO WS-TZ-FOUND-FLAG.
+
+           IF WS-DC-CODE NOT = SPACES
+              PERFORM VARYING TZ-IDX FROM 1 BY 1
+                      UNTIL TZ-IDX > WS-TZ-COUNT
+                 IF WS-TZ-CODE(TZ-IDX) = WS-DC-CODE
+                    MOVE WS-TZ-OFFSET(TZ-IDX) TO WS-TZ-OFFSET-MIN
+                    SET WS-TZ-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+              IF NOT WS-TZ-FOUND
+                 DISPLAY "Warning: no timezone entry for data center '"
+                     WS-DC-CODE "', assuming business time zone"
+              END-IF
+           END-IF.
+
+       2150-NORMALIZE-TIMEZONE.
+           COMPUTE WS-MINUTES-TOTAL =
+               WS-V-HH * 60 + WS-V-MIN + WS-TZ-OFFSET-MIN.
+           COMPUTE WS-DAY-DELTA =
+               FUNCTION INTEGER(WS-MINUTES-TOTAL / 1440).
+           COMPUTE WS-NEW-MINUTES =
+               WS-MINUTES-TOTAL - (WS-DAY-DELTA * 1440).
+
+           MOVE WS-DATE TO WS-BIZ-DATE.
+           IF WS-DAY-DELTA NOT = 0
+              COMPUTE WS-JULIAN-DATE =
+                  FUNCTION INTEGER-OF-DATE(WS-V-CCYY * 10000 +
+                      WS-V-MM * 100 + WS-V-DD) + WS-DAY-DELTA
+              MOVE FUNCTION DATE-OF-INTEGER(WS-JULIAN-DATE)
+                  TO WS-BIZ-DATE
+           END-IF.
+
+           COMPUTE WS-BIZ-HH = WS-NEW-MINUTES / 60.
+           COMPUTE WS-BIZ-MIN = FUNCTION MOD(WS-NEW-MINUTES, 60).
+           MOVE WS-V-SS TO WS-BIZ-SS.
+
+           MOVE WS-BIZ-DATE TO WS-BIZ-TS-DATE.
+           MOVE WS-BIZ-TIME TO WS-BIZ-TS-TIME.
+
+       2250-COMPARE-ONE-CUTOFF.
+           IF WS-BIZ-TIMESTAMP < WS-CO-TIMESTAMP(CO-IDX)
+              MOVE "BEFORE" TO WS-RESULT-TEXT
+              SET WS-ANY-BEFORE-CUTOFF TO TRUE
+           ELSE
+              IF WS-BIZ-TIMESTAMP = WS-CO-TIMESTAMP(CO-IDX)
+                 MOVE "ON" TO WS-RESULT-TEXT
+              ELSE
+                 MOVE "AFTER" TO WS-RESULT-TEXT
+              END-IF
+           END-IF.
+
+       3000-BATCH-PROCESS.
+           PERFORM 3010-READ-CHECKPOINT.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "Warning: TRANS.DAT not found, nothing to process"
+              SET WS-TRANS-AT-END TO TRUE
+           ELSE
+              SET WS-TRANS-OPEN TO TRUE
+              PERFORM 3020-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           IF WS-SKIP-COUNT > 0
+              OPEN EXTEND RESULT-FILE
+              IF WS-RESULT-STATUS = "35"
+                 OPEN OUTPUT RESULT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+           END-IF.
+
+           MOVE WS-SKIP-COUNT TO WS-CHECKPOINT-TOTAL.
+
+           PERFORM UNTIL WS-TRANS-AT-END
+              READ TRANS-FILE
+                  AT END SET WS-TRANS-AT-END TO TRUE
+                  NOT AT END
+                      PERFORM 3100-BATCH-CHECK-RECORD
+              END-READ
+           END-PERFORM.
+
+           IF WS-TRANS-OPEN
+              CLOSE TRANS-FILE
+           END-IF.
+           CLOSE RESULT-FILE.
+
+           PERFORM 3200-WRITE-SUMMARY-REPORT.
+           PERFORM 3030-RESET-CHECKPOINT.
+
+       3010-READ-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                      MOVE CHECKPOINT-COUNT TO WS-SKIP-COUNT
+                      MOVE CHECKPOINT-TOTAL-RECORDS TO WS-TOTAL-RECORDS
+                      MOVE CHECKPOINT-REJECTED TO WS-REJECTED-COUNT
+                      PERFORM VARYING CO-IDX FROM 1 BY 1
+                              UNTIL CO-IDX > WS-CUTOFF-COUNT
+                         MOVE CHECKPOINT-SUM-BEFORE(CO-IDX) TO
+                              WS-SUM-BEFORE(CO-IDX)
+                         MOVE CHECKPOINT-SUM-ON(CO-IDX) TO
+                              WS-SUM-ON(CO-IDX)
+                         MOVE CHECKPOINT-SUM-AFTER(CO-IDX) TO
+                              WS-SUM-AFTER(CO-IDX)
+                         IF WS-SUM-BEFORE(CO-IDX) > 0
+                            SET WS-ANY-BEFORE-CUTOFF TO TRUE
+                         END-IF
+                      END-PERFORM
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3020-SKIP-PROCESSED-RECORDS.
+           IF WS-SKIP-COUNT > 0
+              DISPLAY "Resuming batch run - skipping "
+                  WS-SKIP-COUNT " previously processed records."
+              PERFORM WS-SKIP-COUNT TIMES
+                 READ TRANS-FILE
+                     AT END SET WS-TRANS-AT-END TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       3030-RESET-CHECKPOINT.
+           MOVE ZEROS TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       3040-WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-TOTAL TO CHECKPOINT-COUNT.
+           MOVE WS-TOTAL-RECORDS TO CHECKPOINT-TOTAL-RECORDS.
+           MOVE WS-REJECTED-COUNT TO CHECKPOINT-REJECTED.
+           PERFORM VARYING CO-IDX FROM 1 BY 1
+                   UNTIL CO-IDX > WS-CUTOFF-COUNT
+              MOVE WS-SUM-BEFORE(CO-IDX) TO
+                   CHECKPOINT-SUM-BEFORE(CO-IDX)
+              MOVE WS-SUM-ON(CO-IDX) TO
+                   CHECKPOINT-SUM-ON(CO-IDX)
+              MOVE WS-SUM-AFTER(CO-IDX) TO
+                   CHECKPOINT-SUM-AFTER(CO-IDX)
+           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       3100-BATCH-CHECK-RECORD.
+           ADD 1 TO WS-TOTAL-RECORDS.
+           ADD 1 TO WS-CHECKPOINT-TOTAL.
+           MOVE TR-DATE TO WS-DATE.
+           MOVE TR-TIME TO WS-TIME.
+           MOVE TR-DC-CODE TO WS-DC-CODE.
+           PERFORM 2050-VALIDATE-INPUT.
+
+           IF WS-VALID-INPUT
+              PERFORM 2140-LOOKUP-TZ-OFFSET
+              PERFORM 2150-NORMALIZE-TIMEZONE
+              PERFORM VARYING CO-IDX FROM 1 BY 1
+                      UNTIL CO-IDX > WS-CUTOFF-COUNT
+                 PERFORM 3110-BATCH-REPORT-ONE-CUTOFF
+              END-PERFORM
+           ELSE
+              ADD 1 TO WS-REJECTED-COUNT
+              MOVE ZEROS TO WS-BIZ-TIMESTAMP
+              MOVE SPACES TO WS-RESULT-LINE
+              MOVE "INVALID" TO WS-RESULT-TEXT
+              STRING WS-DATE " " WS-TIME "  REJECTED - "
+                     WS-ERROR-MSG
+                  DELIMITED BY SIZE INTO WS-RESULT-LINE
+              WRITE RESULT-RECORD FROM WS-RESULT-LINE
+              MOVE "N/A" TO WS-AUDIT-CUTOFF-NAME
+              MOVE ZEROS TO WS-AUDIT-CUTOFF-TS
+              PERFORM 4000-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF FUNCTION MOD(WS-CHECKPOINT-TOTAL, WS-CHECKPOINT-INTERVAL)
+                 = 0
+              PERFORM 3040-WRITE-CHECKPOINT
+           END-IF.
+
+       3110-BATCH-REPORT-ONE-CUTOFF.
+           PERFORM 2250-COMPARE-ONE-CUTOFF.
+           MOVE SPACES TO WS-RESULT-LINE.
+           STRING WS-DC-CODE " " WS-BIZ-TIMESTAMP "  "
+                  WS-CO-NAME(CO-IDX) "  "
+                  WS-RESULT-TEXT " " WS-CO-TIMESTAMP(CO-IDX)
+               DELIMITED BY SIZE INTO WS-RESULT-LINE.
+           WRITE RESULT-RECORD FROM WS-RESULT-LINE.
+
+           EVALUATE WS-RESULT-TEXT
+              WHEN "BEFORE"
+                 ADD 1 TO WS-SUM-BEFORE(CO-IDX)
+              WHEN "ON"
+                 ADD 1 TO WS-SUM-ON(CO-IDX)
+              WHEN OTHER
+                 ADD 1 TO WS-SUM-AFTER(CO-IDX)
+           END-EVALUATE.
+
+           MOVE WS-CO-NAME(CO-IDX) TO WS-AUDIT-CUTOFF-NAME.
+           MOVE WS-CO-TIMESTAMP(CO-IDX) TO WS-AUDIT-CUTOFF-TS.
+           PERFORM 4000-WRITE-AUDIT-RECORD.
+
+       3200-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF WS-SUMMARY-STATUS NOT = "00"
+              DISPLAY "Warning: unable to open SUMMARY.RPT, "
+                  "summary not written"
+           ELSE
+              MOVE SPACES TO SUMMARY-RECORD
+              STRING "CUTOFF-CHECK SUMMARY REPORT - RUN "
+                     WS-RUN-DATE " " WS-RUN-TIME-HHMMSS
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+              WRITE SUMMARY-RECORD
+
+              MOVE SPACES TO SUMMARY-RECORD
+              STRING "TOTAL RECORDS READ: " WS-TOTAL-RECORDS
+                     "   REJECTED: " WS-REJECTED-COUNT
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+              WRITE SUMMARY-RECORD
+
+              MOVE SPACES TO SUMMARY-RECORD
+              WRITE SUMMARY-RECORD
+
+              MOVE SPACES TO SUMMARY-RECORD
+              STRING "CUTOFF NAME  CUTOFF TIMESTAMP    BEFORE"
+                     "     ON    AFTER"
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+              WRITE SUMMARY-RECORD
+
+              PERFORM VARYING CO-IDX FROM 1 BY 1
+                      UNTIL CO-IDX > WS-CUTOFF-COUNT
+                 MOVE SPACES TO SUMMARY-RECORD
+                 STRING WS-CO-NAME(CO-IDX) "   "
+                        WS-CO-TIMESTAMP(CO-IDX) "   "
+                        WS-SUM-BEFORE(CO-IDX) "  "
+                        WS-SUM-ON(CO-IDX) "  "
+                        WS-SUM-AFTER(CO-IDX)
+                     DELIMITED BY SIZE INTO SUMMARY-RECORD
+                 WRITE SUMMARY-RECORD
+              END-PERFORM
+
+              CLOSE SUMMARY-FILE
+           END-IF.
+
+       4000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING "DATE=" WS-DATE
+                  " TIME=" WS-TIME
+                  " DC=" WS-DC-CODE
+                  " BIZ-TS=" WS-BIZ-TIMESTAMP
+                  " CUTOFF-NAME=" WS-AUDIT-CUTOFF-NAME
+                  " CUTOFF=" WS-AUDIT-CUTOFF-TS
+                  " RESULT=" WS-RESULT-TEXT
+                  " RUNDATE=" WS-RUN-DATE
+                  " RUNTIME=" WS-RUN-TIME-HHMMSS
+               DELIMITED BY SIZE INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
